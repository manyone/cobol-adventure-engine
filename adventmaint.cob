@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADVENT-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ROOM-FILE
+               ASSIGN DYNAMIC WS-ROOM-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ROOMS.
+           SELECT OBJ-FILE
+               ASSIGN DYNAMIC WS-OBJ-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OBJECT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ROOM-FILE
+              RECORD CONTAINS 216 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  ROOM-RECORD.
+           03 ROOM-REC-EXITS.
+              05 ROOM-REC-EXIT PIC 99 OCCURS 8 TIMES.
+           03 ROOM-REC-EXIT-REQDS.
+              05 ROOM-REC-EXIT-REQD PIC X(10) OCCURS 8 TIMES.
+           03 ROOM-REC-NAME PIC X(20).
+           03 ROOM-REC-DESC PIC X(100).
+
+       FD  OBJ-FILE
+              RECORD CONTAINS 131 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  OBJ-RECORD.
+           03 OBJ-REC-NAME          PIC X(10).
+           03 OBJ-REC-LOCATION      PIC 99.
+           03 OBJ-REC-PORTABLE      PIC X.
+           03 OBJ-REC-TAKEN         PIC X.
+           03 OBJ-REC-USED          PIC X.
+           03 OBJ-REC-REQD-OBJ      PIC X(10).
+           03 OBJ-REC-USE-ROOM      PIC 99.
+           03 OBJ-REC-IS-WIN        PIC X.
+           03 OBJ-REC-DESC          PIC X(40).
+           03 OBJ-REC-USE-MSG       PIC X(60).
+           03 OBJ-REC-POINTS        PIC 999.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-ROOMS    PIC X(02).
+       01 WS-FS-OBJECT   PIC X(02).
+
+       01 WS-ROOM-FILENAME     PIC X(40) VALUE 'rooms.dat'.
+       01 WS-OBJ-FILENAME      PIC X(40) VALUE 'objects.dat'.
+
+       01 WS-CHOICE             PIC X(01) VALUE SPACE.
+       01 WS-MORE               PIC X(01) VALUE 'Y'.
+       01 I                     PIC 99 VALUE 0.
+       01 WS-DIR-PROMPT.
+           05 FILLER PIC X(12) VALUE 'NORTH  (1): '.
+           05 FILLER PIC X(12) VALUE 'EAST   (2): '.
+           05 FILLER PIC X(12) VALUE 'WEST   (3): '.
+           05 FILLER PIC X(12) VALUE 'SOUTH  (4): '.
+           05 FILLER PIC X(12) VALUE 'UP     (5): '.
+           05 FILLER PIC X(12) VALUE 'DOWN   (6): '.
+           05 FILLER PIC X(12) VALUE 'NE     (7): '.
+           05 FILLER PIC X(12) VALUE 'NW     (8): '.
+       01 WS-DIR-PROMPT-TBL REDEFINES WS-DIR-PROMPT.
+           05 WS-DIR-PROMPT-TXT PIC X(12) OCCURS 8.
+       01 WS-REPLY               PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * -------------------------
+      * MAINTAIN ROOMS.DAT / OBJECTS.DAT
+      * -------------------------
+           DISPLAY 'ROOM/OBJECT DATA MAINTENANCE'
+           DISPLAY 'ROOM FILE   [' WS-ROOM-FILENAME ']'
+           DISPLAY 'OBJECT FILE [' WS-OBJ-FILENAME ']'
+           DISPLAY SPACE
+
+           PERFORM UNTIL WS-MORE NOT = 'Y'
+              DISPLAY SPACE
+              DISPLAY 'ADD (R)OOM RECORD, (O)BJECT RECORD, OR (Q)UIT?'
+              ACCEPT WS-CHOICE
+              EVALUATE WS-CHOICE
+                 WHEN 'R'
+                    PERFORM ADD-ROOM
+                 WHEN 'r'
+                    PERFORM ADD-ROOM
+                 WHEN 'O'
+                    PERFORM ADD-OBJECT
+                 WHEN 'o'
+                    PERFORM ADD-OBJECT
+                 WHEN 'Q'
+                    MOVE 'N' TO WS-MORE
+                 WHEN 'q'
+                    MOVE 'N' TO WS-MORE
+                 WHEN OTHER
+                    DISPLAY 'PLEASE ENTER R, O, OR Q.'
+              END-EVALUATE
+           END-PERFORM
+
+           DISPLAY 'MAINTENANCE COMPLETE.'
+           STOP RUN.
+
+      * -------------------------
+      * ADD A ROOM RECORD
+      * -------------------------
+       ADD-ROOM.
+           MOVE SPACES TO ROOM-RECORD
+           MOVE ZEROES TO ROOM-REC-EXITS
+
+           DISPLAY 'ROOM NAME (UP TO 20 CHARS): '
+           ACCEPT ROOM-REC-NAME
+
+           DISPLAY 'ROOM DESCRIPTION (UP TO 100 CHARS): '
+           ACCEPT ROOM-REC-DESC
+
+           PERFORM ASK-EXIT VARYING I FROM 1 BY 1 UNTIL I > 8
+
+           PERFORM OPEN-EXTEND-ROOM
+           WRITE ROOM-RECORD
+           CLOSE ROOM-FILE
+           DISPLAY 'ROOM RECORD WRITTEN.'.
+
+       ASK-EXIT.
+           DISPLAY 'EXIT ' WS-DIR-PROMPT-TXT(I)
+              'ROOM NUMBER (0 = NONE): '
+           ACCEPT WS-REPLY
+           MOVE WS-REPLY(1:2) TO ROOM-REC-EXIT(I)
+           IF ROOM-REC-EXIT(I) NOT = 0
+              DISPLAY '  REQUIRED ITEM TO PASS (BLANK = NONE): '
+              ACCEPT ROOM-REC-EXIT-REQD(I)
+           END-IF.
+
+      * -------------------------
+      * ADD AN OBJECT RECORD
+      * -------------------------
+       ADD-OBJECT.
+           MOVE SPACES TO OBJ-RECORD
+           MOVE 'N' TO OBJ-REC-TAKEN
+           MOVE 'N' TO OBJ-REC-USED
+
+           DISPLAY 'OBJECT NAME (UP TO 10 CHARS): '
+           ACCEPT OBJ-REC-NAME
+
+           DISPLAY 'STARTING ROOM NUMBER (0 = NOT PLACED): '
+           ACCEPT WS-REPLY
+           MOVE WS-REPLY(1:2) TO OBJ-REC-LOCATION
+
+           DISPLAY 'PORTABLE? (Y/N): '
+           ACCEPT OBJ-REC-PORTABLE
+
+           DISPLAY 'REQUIRED OBJECT TO USE (BLANK = NONE): '
+           ACCEPT OBJ-REC-REQD-OBJ
+
+           DISPLAY 'ROOM NUMBER WHERE USABLE (0 = ANY): '
+           ACCEPT WS-REPLY
+           MOVE WS-REPLY(1:2) TO OBJ-REC-USE-ROOM
+
+           DISPLAY 'WINNING OBJECT? (Y/N): '
+           ACCEPT OBJ-REC-IS-WIN
+
+           DISPLAY 'SHORT DESCRIPTION (UP TO 40 CHARS): '
+           ACCEPT OBJ-REC-DESC
+
+           DISPLAY 'USE MESSAGE (UP TO 60 CHARS): '
+           ACCEPT OBJ-REC-USE-MSG
+
+           DISPLAY 'POINTS AWARDED WHEN USED (0-999): '
+           ACCEPT WS-REPLY
+           MOVE WS-REPLY(1:3) TO OBJ-REC-POINTS
+
+           PERFORM OPEN-EXTEND-OBJ
+           WRITE OBJ-RECORD
+           CLOSE OBJ-FILE
+           DISPLAY 'OBJECT RECORD WRITTEN.'.
+
+      * -------------------------
+      * OPEN FOR APPEND, CREATING IF NEEDED
+      * -------------------------
+       OPEN-EXTEND-ROOM.
+           OPEN EXTEND ROOM-FILE
+           IF WS-FS-ROOMS NOT = '00'
+              OPEN OUTPUT ROOM-FILE
+           END-IF.
+
+       OPEN-EXTEND-OBJ.
+           OPEN EXTEND OBJ-FILE
+           IF WS-FS-OBJECT NOT = '00'
+              OPEN OUTPUT OBJ-FILE
+           END-IF.
