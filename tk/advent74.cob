@@ -49,9 +49,12 @@
            05 GAME-OVER            PIC X VALUE 'N'.
 
 
+       01  WS-MAX-ROOMS            PIC 99 VALUE 20.
+       01  WS-MAX-OBJS             PIC 99 VALUE 20.
+
        01  ROOM-DATA.
            05 ROOM-COUNT           PIC 99 VALUE 0.
-           05 ROOM-REC             OCCURS 4 TIMES.
+           05 ROOM-REC             OCCURS 20 TIMES.
               10 EXIT-NEWS-GRP.
                 15 EXIT-NEWS PIC 99 OCCURS 4.
               10 ROOM-NAME         PIC X(20).
@@ -59,7 +62,7 @@
 
        01  OBJECT-DATA.
            05 OBJ-COUNT            PIC 99 VALUE 0.
-           05 OBJ-REC             OCCURS 3 TIMES.
+           05 OBJ-REC             OCCURS 20 TIMES.
               10 OBJ-NAME          PIC X(10).
               10 OBJ-LOCATION      PIC 99.
               10 OBJ-PORTABLE      PIC X.
@@ -134,10 +137,18 @@
            PERFORM EXECUTE-COMMAND.
 
        LOAD-ROOM.
+           IF ROOM-COUNT >= WS-MAX-ROOMS
+              DISPLAY 'ROOMS FILE EXCEEDS MAXIMUM OF ' WS-MAX-ROOMS
+                 ' ROOMS. ABORTING.'
+              STOP RUN.
            ADD 1 TO ROOM-COUNT.
            MOVE ROOM-RECORD TO ROOM-REC (ROOM-COUNT).
            PERFORM READ-ROOM.
        LOAD-OBJ.
+           IF OBJ-COUNT >= WS-MAX-OBJS
+              DISPLAY 'OBJECTS FILE EXCEEDS MAXIMUM OF ' WS-MAX-OBJS
+                 ' OBJECTS. ABORTING.'
+              STOP RUN.
            ADD 1 TO OBJ-COUNT.
            MOVE OBJ-RECORD TO OBJ-REC (OBJ-COUNT).
            PERFORM READ-OBJ.
