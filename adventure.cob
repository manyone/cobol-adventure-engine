@@ -6,34 +6,84 @@
        FILE-CONTROL.
       
            SELECT ROOM-FILE
-               ASSIGN TO "rooms.dat"
+               ASSIGN DYNAMIC WS-ROOM-FILENAME
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-ROOMS.
             SELECT OBJ-FILE
-               ASSIGN TO "objects.dat"
+               ASSIGN DYNAMIC WS-OBJ-FILENAME
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FS-OBJECT.    
+               FILE STATUS IS WS-FS-OBJECT.
+            SELECT GAMESAVE-FILE
+               ASSIGN TO "gamesave.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-GAMESAVE.
+            SELECT SESSION-LOG-FILE
+               ASSIGN TO "sessionlog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SESSLOG.
+            SELECT PLAYER-LOG-FILE
+               ASSIGN TO "playerlog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PLOG.
        DATA DIVISION.
        FILE SECTION.
        
        FD  ROOM-FILE
-              RECORD CONTAINS 128 CHARACTERS
+              RECORD CONTAINS 216 CHARACTERS
               BLOCK CONTAINS 0 RECORDS
               RECORDING MODE IS F.
 
        01  ROOM-RECORD.
-           03 FILLER PIC X(08).
+           03 ROOM-REC-EXITS.
+              05 ROOM-REC-EXIT PIC 99 OCCURS 8 TIMES.
+           03 ROOM-REC-EXIT-REQDS.
+              05 ROOM-REC-EXIT-REQD PIC X(10) OCCURS 8 TIMES.
            03 ROOM-REC-NAME PIC X(20).
            03 ROOM-REC-DESC PIC X(100).
        FD OBJ-FILE
-              RECORD CONTAINS 128 CHARACTERS
+              RECORD CONTAINS 131 CHARACTERS
               BLOCK CONTAINS 0 RECORDS
               RECORDING MODE IS F.
-       
+
        01  OBJ-RECORD.
-           03 FILLER PIC X(128).
+           03 FILLER PIC X(131).
+
+       FD  GAMESAVE-FILE
+              RECORD CONTAINS 159 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  GAMESAVE-RECORD.
+           03 GS-REC-TYPE PIC X(01).
+           03 GS-PAYLOAD  PIC X(158).
+
+       FD  SESSION-LOG-FILE
+              RECORD CONTAINS 40 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  SESSION-LOG-RECORD.
+           03 SL-VERB PIC X(10).
+           03 SL-NOUN PIC X(10).
+           03 SL-ROOM PIC 99.
+           03 FILLER  PIC X(18).
+
+       FD  PLAYER-LOG-FILE
+              RECORD CONTAINS 40 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  PLAYER-LOG-RECORD.
+           03 PL-PLAYER-ID   PIC X(10).
+           03 PL-RESULT      PIC X(08).
+           03 PL-ROOM        PIC 99.
+           03 PL-TURNS       PIC 9(04).
+           03 FILLER         PIC X(16).
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAGS.
@@ -41,26 +91,52 @@
                88 NO-MORE-ROOM VALUE 'Y'.
            03 FILLER PIC X(01) VALUE SPACE.
                88 NO-MORE-OBJ VALUE 'Y'.
-
-       01 WS-FS-ROOMS   PIC X(02).
-       01 WS-FS-object  PIC X(02).
+           03 FILLER PIC X(01) VALUE SPACE.
+               88 NO-MORE-GAMESAVE VALUE 'Y'.
+
+       01 WS-FS-ROOMS    PIC X(02).
+       01 WS-FS-object   PIC X(02).
+       01 WS-FS-GAMESAVE PIC X(02).
+       01 WS-FS-SESSLOG  PIC X(02).
+       01 WS-FS-PLOG     PIC X(02).
+
+       01  GS-HEADER-REC.
+           05 GS-CURRENT-ROOM      PIC 99.
+           05 GS-GAME-OVER         PIC X.
+           05 GS-OBJ-COUNT         PIC 99.
+           05 GS-SCORE             PIC 9(05).
+           05 GS-TURN-COUNT         PIC 9(04).
+           05 FILLER               PIC X(144).
+
+       01  GS-OBJECT-REC.
+           05 GS-OBJ-NAME          PIC X(10).
+           05 GS-OBJ-LOCATION      PIC 99.
+           05 GS-OBJ-TAKEN         PIC X.
+           05 GS-OBJ-USED          PIC X.
+           05 FILLER               PIC X(144).
 
        01  PLAYER-STATE.
-           05 CURRENT-ROOM         PIC 9 VALUE 1.
+           05 CURRENT-ROOM         PIC 99 VALUE 1.
            05 GAME-OVER            PIC X VALUE 'N'.
+           05 SCORE                PIC 9(05) VALUE 0.
 
 
+       01  WS-MAX-ROOMS            PIC 99 VALUE 20.
+       01  WS-MAX-OBJS             PIC 99 VALUE 20.
+
        01  ROOM-DATA.
            05 ROOM-COUNT           PIC 99 VALUE 0.
-           05 ROOM-REC             OCCURS 4 TIMES.
+           05 ROOM-REC             OCCURS 20 TIMES.
               10 EXIT-NEWS-GRP.
-                15 EXIT-NEWS PIC 99 OCCURS 4.
+                15 EXIT-NEWS PIC 99 OCCURS 8.
+              10 EXIT-REQD-GRP.
+                15 EXIT-REQD-OBJ PIC X(10) OCCURS 8.
               10 ROOM-NAME         PIC X(20).
               10 ROOM-DESC         PIC X(100).
 
        01  OBJECT-DATA.
            05 OBJ-COUNT            PIC 99 VALUE 0.
-           05 OBJ-REC             OCCURS 3 TIMES.
+           05 OBJ-REC             OCCURS 20 TIMES.
               10 OBJ-NAME          PIC X(10).
               10 OBJ-LOCATION      PIC 99 VALUE 0.
               10 OBJ-PORTABLE      PIC X VALUE 'Y'.
@@ -71,6 +147,7 @@
               10 OBJ-IS-WIN        PIC X.  
               10 OBJ-DESC          PIC X(40).
               10 OBJ-USE-MSG       PIC X(60).
+              10 OBJ-POINTS        PIC 999 VALUE 0.
 
 
        01  INPUT-LINE              PIC X(40).
@@ -84,7 +161,31 @@
        01 INVT-COUNT               PIC 99 VALUE 0.
        01 REQD-OBJ-USED             PIC X(1) VALUE 'N'.
        01 REQD-OBJ-NAME            PIC X(10) VALUE SPACES.
+       01 WS-DATA-ERROR             PIC X(1) VALUE 'N'.
        01 GAME-TITLE           PIC X(40) VALUE 'ADVENTURE GAME'.
+       01 EXIT-REQD-HELD            PIC X(1) VALUE 'N'.
+       01 WS-TURN-LIMIT             PIC 9(04) VALUE 200.
+       01 WS-TURN-COUNT             PIC 9(04) VALUE 0.
+       01 WS-END-REASON             PIC X(08) VALUE 'QUIT'.
+       01 WS-PLAYER-ID              PIC X(10) VALUE SPACES.
+
+       01  WS-DIRECTION-NAMES.
+           05 FILLER PIC X(10) VALUE 'NORTH'.
+           05 FILLER PIC X(10) VALUE 'EAST'.
+           05 FILLER PIC X(10) VALUE 'WEST'.
+           05 FILLER PIC X(10) VALUE 'SOUTH'.
+           05 FILLER PIC X(10) VALUE 'UP'.
+           05 FILLER PIC X(10) VALUE 'DOWN'.
+           05 FILLER PIC X(10) VALUE 'NORTHEAST'.
+           05 FILLER PIC X(10) VALUE 'NORTHWEST'.
+       01  WS-DIRECTION-TBL REDEFINES WS-DIRECTION-NAMES.
+           05 WS-DIRECTION-NAME PIC X(10) OCCURS 8.
+       01 WS-EXIT-LINE               PIC X(80) VALUE SPACES.
+       01 WS-EXIT-PTR                PIC 9(03) VALUE 1.
+
+       01 WS-ROOM-FILENAME          PIC X(40) VALUE 'rooms.dat'.
+       01 WS-OBJ-FILENAME           PIC X(40) VALUE 'objects.dat'.
+       01 WS-DATASET-PARM           PIC X(80) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
@@ -92,10 +193,23 @@
       * -------------------------
       * LOAD TABLES
       * -------------------------
-     
 
-           OPEN INPUT ROOM-FILE OBJ-FILE 
+           ACCEPT WS-DATASET-PARM FROM COMMAND-LINE
+           IF WS-DATASET-PARM NOT = SPACES
+              UNSTRING WS-DATASET-PARM DELIMITED BY ALL SPACE
+                 INTO WS-ROOM-FILENAME WS-OBJ-FILENAME
+           END-IF
+
+           OPEN INPUT ROOM-FILE OBJ-FILE
       *     PERFORM INIT-DATA.
+           IF WS-FS-ROOMS NOT = '00'
+              DISPLAY 'CANNOT OPEN ROOMS FILE, STATUS=' WS-FS-ROOMS
+              STOP RUN
+           END-IF
+           IF WS-FS-OBJECT NOT = '00'
+              DISPLAY 'CANNOT OPEN OBJECTS FILE, STATUS=' WS-FS-OBJECT
+              STOP RUN
+           END-IF
            MOVE 0 TO ROOM-COUNT
            PERFORM READ-ROOM
            IF ROOM-REC-NAME = 'TITLE'
@@ -104,26 +218,52 @@
            END-IF
            PERFORM UNTIL NO-MORE-ROOM
 
+               IF ROOM-COUNT >= WS-MAX-ROOMS
+                  DISPLAY 'ROOMS FILE EXCEEDS MAXIMUM OF ' WS-MAX-ROOMS
+                     ' ROOMS. ABORTING.'
+                  STOP RUN
+               END-IF
               ADD 1 TO ROOM-COUNT
                MOVE ROOM-RECORD TO ROOM-REC (ROOM-COUNT)
                PERFORM READ-ROOM
-               
+
            END-PERFORM
 
            MOVE 0 TO OBJ-COUNT
            PERFORM READ-OBJ
            PERFORM UNTIL NO-MORE-OBJ
+                   IF OBJ-COUNT >= WS-MAX-OBJS
+                      DISPLAY 'OBJECTS FILE EXCEEDS MAXIMUM OF '
+                         WS-MAX-OBJS ' OBJECTS. ABORTING.'
+                      STOP RUN
+                   END-IF
                    ADD 1 TO OBJ-COUNT
                MOVE OBJ-RECORD TO OBJ-REC (OBJ-COUNT)
                PERFORM READ-OBJ
            END-PERFORM
 
-           CLOSE ROOM-FILE     OBJ-FILE 
+           PERFORM VALIDATE-DATA
+
+           CLOSE ROOM-FILE     OBJ-FILE
+
+           OPEN EXTEND SESSION-LOG-FILE
+           IF WS-FS-SESSLOG NOT = '00'
+              OPEN OUTPUT SESSION-LOG-FILE
+           END-IF
+           IF WS-FS-SESSLOG NOT = '00'
+              DISPLAY 'CANNOT OPEN SESSION LOG, STATUS=' WS-FS-SESSLOG
+              STOP RUN
+           END-IF
+
+           DISPLAY 'ENTER YOUR PLAYER ID: '
+           ACCEPT WS-PLAYER-ID
 
            DISPLAY 'WELCOME TO ' GAME-TITLE
            DISPLAY 'TYPE "QUIT" TO EXIT.'.
            DISPLAY SPACE.
 
+           PERFORM RESTORE-GAME.
+
            PERFORM SHOW-ROOM.
 
            PERFORM UNTIL GAME-OVER = 'Y'
@@ -131,21 +271,191 @@
               ACCEPT INPUT-LINE
               PERFORM PARSE-COMMAND
               PERFORM EXECUTE-COMMAND
+              ADD 1 TO WS-TURN-COUNT
+              PERFORM CHECK-TURN-LIMIT
+              PERFORM LOG-TURN
            END-PERFORM.
 
+           CLOSE SESSION-LOG-FILE
+
+           PERFORM LOG-PLAYER-RESULT
+
            DISPLAY 'THANKS FOR PLAYING!'.
            STOP RUN.
        
        READ-ROOM.
            READ ROOM-FILE AT END SET NO-MORE-ROOM TO TRUE
            END-READ
-           CONTINUE. 
+           IF WS-FS-ROOMS NOT = '00' AND WS-FS-ROOMS NOT = '10'
+              DISPLAY 'ERROR READING ROOMS FILE, STATUS=' WS-FS-ROOMS
+              STOP RUN
+           END-IF
+           CONTINUE.
        READ-OBJ.
            READ OBJ-FILE AT END SET NO-MORE-OBJ TO TRUE
            END-READ
-           CONTINUE. 
+           IF WS-FS-OBJECT NOT = '00' AND WS-FS-OBJECT NOT = '10'
+              DISPLAY 'ERROR READING OBJECTS FILE, STATUS=' WS-FS-OBJECT
+              STOP RUN
+           END-IF
+           CONTINUE.
+
+      * -------------------------
+      * VALIDATE LOADED DATA
+      * -------------------------
+       VALIDATE-DATA.
+           MOVE 'N' TO WS-DATA-ERROR
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > OBJ-COUNT
+              IF OBJ-REQD-OBJ(J) NOT = SPACES
+                 MOVE 'N' TO FOUND
+                 PERFORM VARYING K FROM 1 BY 1 UNTIL K > OBJ-COUNT
+                    IF OBJ-NAME(K) = OBJ-REQD-OBJ(J)
+                       MOVE 'Y' TO FOUND
+                    END-IF
+                 END-PERFORM
+                 IF FOUND = 'N'
+                    DISPLAY 'DATA ERROR: OBJECT ' OBJ-NAME(J)
+                       ' REQUIRES UNKNOWN OBJECT ' OBJ-REQD-OBJ(J)
+                    MOVE 'Y' TO WS-DATA-ERROR
+                 END-IF
+              END-IF
+              IF OBJ-USE-ROOM(J) NOT = 0 AND
+                 OBJ-USE-ROOM(J) > ROOM-COUNT
+                 DISPLAY 'DATA ERROR: OBJECT ' OBJ-NAME(J)
+                    ' USE-ROOM ' OBJ-USE-ROOM(J)
+                    ' EXCEEDS LOADED ROOM-COUNT ' ROOM-COUNT
+                 MOVE 'Y' TO WS-DATA-ERROR
+              END-IF
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROOM-COUNT
+              PERFORM VARYING DIR-VAL FROM 1 BY 1 UNTIL DIR-VAL > 8
+                 IF EXIT-REQD-OBJ(I, DIR-VAL) NOT = SPACES
+                    MOVE 'N' TO FOUND
+                    PERFORM VARYING K FROM 1 BY 1 UNTIL K > OBJ-COUNT
+                       IF OBJ-NAME(K) = EXIT-REQD-OBJ(I, DIR-VAL)
+                          MOVE 'Y' TO FOUND
+                       END-IF
+                    END-PERFORM
+                    IF FOUND = 'N'
+                       DISPLAY 'DATA ERROR: ROOM ' I
+                          ' EXIT REQUIRES UNKNOWN OBJECT '
+                          EXIT-REQD-OBJ(I, DIR-VAL)
+                       MOVE 'Y' TO WS-DATA-ERROR
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           MOVE 0 TO DIR-VAL
+           IF WS-DATA-ERROR = 'Y'
+              DISPLAY 'DATA ERRORS FOUND IN OBJECTS FILE. ABORTING.'
+              STOP RUN
+           END-IF.
 
+      * -------------------------
+      * SESSION LOG
+      * -------------------------
+       LOG-TURN.
+           MOVE VERB TO SL-VERB
+           MOVE NOUN TO SL-NOUN
+           MOVE CURRENT-ROOM TO SL-ROOM
+           WRITE SESSION-LOG-RECORD
+           IF WS-FS-SESSLOG NOT = '00'
+              DISPLAY 'ERROR WRITING SESSION LOG, STATUS='
+                 WS-FS-SESSLOG
+              STOP RUN
+           END-IF.
 
+      * -------------------------
+      * TURN LIMIT
+      * -------------------------
+       CHECK-TURN-LIMIT.
+           IF WS-TURN-COUNT >= WS-TURN-LIMIT AND GAME-OVER = 'N'
+              DISPLAY 'YOU HAVE RUN OUT OF TIME. GAME OVER.'
+              MOVE 'TIMEOUT' TO WS-END-REASON
+              MOVE 'Y' TO GAME-OVER
+              PERFORM CLEAR-SAVED-GAME
+           END-IF.
+
+      * -------------------------
+      * PLAYER RESULT LOG
+      * -------------------------
+       LOG-PLAYER-RESULT.
+           OPEN EXTEND PLAYER-LOG-FILE
+           IF WS-FS-PLOG NOT = '00'
+              OPEN OUTPUT PLAYER-LOG-FILE
+           END-IF
+           MOVE WS-PLAYER-ID TO PL-PLAYER-ID
+           MOVE WS-END-REASON TO PL-RESULT
+           MOVE CURRENT-ROOM TO PL-ROOM
+           MOVE WS-TURN-COUNT TO PL-TURNS
+           WRITE PLAYER-LOG-RECORD
+           CLOSE PLAYER-LOG-FILE.
+
+      * -------------------------
+      * SAVE / RESTORE
+      * -------------------------
+       SAVE-GAME.
+           OPEN OUTPUT GAMESAVE-FILE
+           IF WS-FS-GAMESAVE NOT = '00'
+              DISPLAY 'CANNOT OPEN SAVE FILE, STATUS=' WS-FS-GAMESAVE
+           ELSE
+              MOVE 'H' TO GS-REC-TYPE
+              MOVE CURRENT-ROOM TO GS-CURRENT-ROOM
+              MOVE GAME-OVER TO GS-GAME-OVER
+              MOVE OBJ-COUNT TO GS-OBJ-COUNT
+              MOVE SCORE TO GS-SCORE
+              MOVE WS-TURN-COUNT TO GS-TURN-COUNT
+              MOVE GS-HEADER-REC TO GS-PAYLOAD
+              WRITE GAMESAVE-RECORD
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > OBJ-COUNT
+                 MOVE 'O' TO GS-REC-TYPE
+                 MOVE OBJ-NAME(I) TO GS-OBJ-NAME
+                 MOVE OBJ-LOCATION(I) TO GS-OBJ-LOCATION
+                 MOVE OBJ-TAKEN(I) TO GS-OBJ-TAKEN
+                 MOVE OBJ-USED(I) TO GS-OBJ-USED
+                 MOVE GS-OBJECT-REC TO GS-PAYLOAD
+                 WRITE GAMESAVE-RECORD
+              END-PERFORM
+              CLOSE GAMESAVE-FILE
+              DISPLAY 'GAME SAVED.'
+           END-IF.
+
+       RESTORE-GAME.
+           OPEN INPUT GAMESAVE-FILE
+           IF WS-FS-GAMESAVE = '00'
+              READ GAMESAVE-FILE AT END SET NO-MORE-GAMESAVE TO TRUE
+              END-READ
+              IF NOT NO-MORE-GAMESAVE AND GS-REC-TYPE = 'H'
+                 MOVE GS-PAYLOAD TO GS-HEADER-REC
+                 MOVE GS-CURRENT-ROOM TO CURRENT-ROOM
+                 MOVE GS-GAME-OVER TO GAME-OVER
+                 MOVE GS-SCORE TO SCORE
+                 MOVE GS-TURN-COUNT TO WS-TURN-COUNT
+                 PERFORM VARYING I FROM 1 BY 1
+                    UNTIL I > GS-OBJ-COUNT OR NO-MORE-GAMESAVE
+                    READ GAMESAVE-FILE
+                       AT END SET NO-MORE-GAMESAVE TO TRUE
+                    END-READ
+                    IF NOT NO-MORE-GAMESAVE
+                       MOVE GS-PAYLOAD TO GS-OBJECT-REC
+                       PERFORM DO-NOTHING VARYING J FROM 1 BY 1
+                          UNTIL J > OBJ-COUNT
+                             OR OBJ-NAME(J) = GS-OBJ-NAME
+                       IF J <= OBJ-COUNT
+                          MOVE GS-OBJ-LOCATION TO OBJ-LOCATION(J)
+                          MOVE GS-OBJ-TAKEN TO OBJ-TAKEN(J)
+                          MOVE GS-OBJ-USED TO OBJ-USED(J)
+                       END-IF
+                    END-IF
+                 END-PERFORM
+                 DISPLAY 'RESTORED SAVED GAME.'
+              END-IF
+              CLOSE GAMESAVE-FILE
+           END-IF.
+
+       CLEAR-SAVED-GAME.
+           OPEN OUTPUT GAMESAVE-FILE
+           CLOSE GAMESAVE-FILE.
 
       * -------------------------
       * DISPLAY ROOM
@@ -153,7 +463,24 @@
        SHOW-ROOM.
            DISPLAY ROOM-NAME(CURRENT-ROOM)
            DISPLAY ROOM-DESC(CURRENT-ROOM)
-           PERFORM SHOW-OBJECTS.
+           PERFORM SHOW-OBJECTS
+           PERFORM SHOW-EXITS.
+
+       SHOW-EXITS.
+           MOVE SPACES TO WS-EXIT-LINE
+           MOVE 1 TO WS-EXIT-PTR
+           STRING 'Exits:' DELIMITED BY SIZE
+              INTO WS-EXIT-LINE WITH POINTER WS-EXIT-PTR
+           PERFORM SHOW-EXIT VARYING DIR-VAL FROM 1 BY 1
+              UNTIL DIR-VAL > 8
+           DISPLAY WS-EXIT-LINE(1:WS-EXIT-PTR - 1).
+
+       SHOW-EXIT.
+           IF EXIT-NEWS(CURRENT-ROOM, DIR-VAL) > 0
+              STRING ' ' DELIMITED BY SIZE
+                 WS-DIRECTION-NAME(DIR-VAL) DELIMITED BY SPACE
+                 INTO WS-EXIT-LINE WITH POINTER WS-EXIT-PTR
+           END-IF.
 
        SHOW-OBJECTS.
            MOVE 'N' TO FOUND
@@ -184,6 +511,38 @@
        PARSE-COMMAND.
            UNSTRING INPUT-LINE DELIMITED BY SPACE
               INTO VERB NOUN.
+           PERFORM RESOLVE-SYNONYMS.
+
+      * -------------------------
+      * RESOLVE VERB SYNONYMS
+      * -------------------------
+       RESOLVE-SYNONYMS.
+           IF VERB = 'GO'
+              MOVE NOUN TO VERB
+              MOVE SPACES TO NOUN
+           END-IF
+           EVALUATE VERB
+               WHEN 'N'
+                 MOVE 'NORTH' TO VERB
+               WHEN 'S'
+                 MOVE 'SOUTH' TO VERB
+               WHEN 'E'
+                 MOVE 'EAST' TO VERB
+               WHEN 'W'
+                 MOVE 'WEST' TO VERB
+               WHEN 'U'
+                 MOVE 'UP' TO VERB
+               WHEN 'D'
+                 MOVE 'DOWN' TO VERB
+               WHEN 'GET'
+                 MOVE 'TAKE' TO VERB
+               WHEN 'GRAB'
+                 MOVE 'TAKE' TO VERB
+               WHEN 'I'
+                 MOVE 'INVENTORY' TO VERB
+               WHEN 'X'
+                 MOVE 'LOOK' TO VERB
+           END-EVALUATE.
 
       * -------------------------
       * EXECUTE COMMAND
@@ -201,7 +560,19 @@
                  PERFORM PROCESS-MOVE   
                WHEN 'SOUTH'
                   MOVE 4 TO DIR-VAL
-                 PERFORM PROCESS-MOVE    
+                 PERFORM PROCESS-MOVE
+               WHEN 'UP'
+                 MOVE 5 TO DIR-VAL
+                 PERFORM PROCESS-MOVE
+               WHEN 'DOWN'
+                 MOVE 6 TO DIR-VAL
+                 PERFORM PROCESS-MOVE
+               WHEN 'NORTHEAST'
+                 MOVE 7 TO DIR-VAL
+                 PERFORM PROCESS-MOVE
+               WHEN 'NORTHWEST'
+                 MOVE 8 TO DIR-VAL
+                 PERFORM PROCESS-MOVE
                WHEN 'LOOK'
                  PERFORM SHOW-ROOM
                WHEN 'INVENTORY'
@@ -210,10 +581,17 @@
                  PERFORM SHOW-INVENTORY
                WHEN 'TAKE'
                  PERFORM TAKE-OBJECT
+               WHEN 'DROP'
+                 PERFORM DROP-OBJECT
                WHEN 'USE'
                  PERFORM USE-OBJECT
+               WHEN 'SAVE'
+                 PERFORM SAVE-GAME
                WHEN 'QUIT'
+                 DISPLAY 'FINAL SCORE: ' SCORE
+                 MOVE 'QUIT' TO WS-END-REASON
                  MOVE 'Y' TO GAME-OVER
+                 PERFORM CLEAR-SAVED-GAME
                WHEN OTHER
                  DISPLAY 'I don"t understand.'
            END-EVALUATE.
@@ -223,12 +601,32 @@
       * -------------------------
        PROCESS-MOVE.
            IF EXIT-NEWS(CURRENT-ROOM, DIR-VAL) > 0
-              MOVE EXIT-NEWS(CURRENT-ROOM, DIR-VAL) TO CURRENT-ROOM
-              PERFORM SHOW-ROOM
+              IF EXIT-REQD-OBJ(CURRENT-ROOM, DIR-VAL) NOT = SPACES
+                 PERFORM CHECK-EXIT-REQD-HELD
+              ELSE
+                 MOVE 'Y' TO EXIT-REQD-HELD
+              END-IF
+              IF EXIT-REQD-HELD = 'Y'
+                 MOVE EXIT-NEWS(CURRENT-ROOM, DIR-VAL) TO CURRENT-ROOM
+                 PERFORM SHOW-ROOM
+              ELSE
+                 DISPLAY 'That way is locked. You need: '
+                    EXIT-REQD-OBJ(CURRENT-ROOM, DIR-VAL)
+              END-IF
            ELSE
               DISPLAY 'You can"t go that way.'
            END-IF.
 
+       CHECK-EXIT-REQD-HELD.
+           MOVE 'N' TO EXIT-REQD-HELD
+           PERFORM DO-NOTHING VARYING K FROM 1 BY 1
+              UNTIL K > OBJ-COUNT OR
+              (OBJ-NAME(K) = EXIT-REQD-OBJ(CURRENT-ROOM, DIR-VAL)
+               AND OBJ-TAKEN(K) = 'Y')
+           IF K <= OBJ-COUNT
+              MOVE 'Y' TO EXIT-REQD-HELD
+           END-IF.
+
 
       * -------------------------
       * TAKE OBJECT
@@ -255,6 +653,23 @@
               DISPLAY 'You don"t see that here.'
            END-IF.
 
+      * -------------------------
+      * DROP OBJECT
+      * -------------------------
+       DROP-OBJECT.
+           MOVE 'N' TO FOUND
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > OBJ-COUNT
+              IF OBJ-NAME(I) = NOUN AND OBJ-TAKEN(I) = 'Y'
+                 MOVE CURRENT-ROOM TO OBJ-LOCATION(I)
+                 MOVE 'N' TO OBJ-TAKEN(I)
+                 DISPLAY 'Dropped.'
+                 MOVE 'Y' TO FOUND
+              END-IF
+           END-PERFORM
+           IF FOUND = 'N'
+              DISPLAY 'You aren"t carrying that.'
+           END-IF.
+
       * -------------------------
       * USE OBJECT
       * -------------------------
@@ -280,19 +695,25 @@
                            DISPLAY 'Nothing Happens'.                
  
        CHECK-REQD-OBJ.
-            IF (OBJ-REQD-OBJ(J) = SPACES 
-            OR REQD-OBJ-USED = 'Y') 
-               MOVE 'Y' TO OBJ-USED(J)   
+            IF (OBJ-REQD-OBJ(J) = SPACES
+            OR REQD-OBJ-USED = 'Y')
+               IF OBJ-USED(J) NOT = 'Y'
+                  ADD OBJ-POINTS(J) TO SCORE
+               END-IF
+               MOVE 'Y' TO OBJ-USED(J)
                PERFORM CHECK-WIN
            ELSE
-                  DISPLAY 'Use this item first: ' 
+                  DISPLAY 'Use this item first: '
                   OBJ-REQD-OBJ(J).
-                                   
+
        CHECK-WIN.
                IF OBJ-IS-WIN(J) = 'Y'
                     DISPLAY OBJ-USE-MSG(J)
                     DISPLAY '!!! YOU WIN !!!'
+                    DISPLAY 'FINAL SCORE: ' SCORE
+                    MOVE 'WIN' TO WS-END-REASON
                     MOVE 'Y' TO GAME-OVER
+                    PERFORM CLEAR-SAVED-GAME
                 ELSE
                      DISPLAY OBJ-USE-MSG(J).
 
